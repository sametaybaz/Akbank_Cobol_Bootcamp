@@ -7,10 +7,21 @@
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN PRTLINE
-                             STATUS PRT-ST.
-           SELECT ACCT-REC   ASSIGN ACCTREC
-                             STATUS ACCT-ST.
+           SELECT PRINT-LINE  ASSIGN PRTLINE
+                              STATUS PRT-ST.
+           SELECT ACCT-REC    ASSIGN ACCTREC
+                              ORGANIZATION INDEXED
+                              ACCESS MODE SEQUENTIAL
+                              RECORD KEY ACCT-SEQ
+                              STATUS ACCT-ST.
+           SELECT EXCEPT-LINE ASSIGN EXCPRINT
+                              STATUS EXCPT-ST.
+           SELECT CHECKPOINT-FILE ASSIGN CHKPOINT
+                              STATUS CKPT-ST.
+           SELECT COLL-EXTRACT   ASSIGN COLLEXT
+                              STATUS CEXT-ST.
+           SELECT PARM-FILE   ASSIGN PARMCARD
+                              STATUS PARM-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -24,7 +35,39 @@
            05  S-EMPTY     PIC X(01).
            05  PRINT-TODAY PIC 9(08).
            05  S-FARK      PIC X(07).
-           05  PRINT-FARK  PIC 9(05).
+           05  PRINT-FARK  PIC S9(05) SIGN LEADING SEPARATE.
+           05  S-DURUM     PIC X(01).
+           05  PRINT-DURUM PIC X(14).
+           05  PRINT-FILL  PIC X(33).
+      *
+       01  PRINT-TRAILER-REC.
+           05  TRLR-LABEL      PIC X(05).
+           05  TRLR-LBL-READ   PIC X(11).
+           05  TRLR-READ-CNT   PIC ZZZZZZ9.
+           05  TRLR-LBL-WRITE  PIC X(12).
+           05  TRLR-WRITE-CNT  PIC ZZZZZZ9.
+           05  TRLR-LBL-POS    PIC X(12).
+           05  TRLR-POS-CNT    PIC ZZZZZZ9.
+           05  TRLR-LBL-PTOP   PIC X(07).
+           05  TRLR-POS-SUM    PIC -ZZZZZZZZ9.
+           05  TRLR-LBL-NEG    PIC X(15).
+           05  TRLR-NEG-CNT    PIC ZZZZZZ9.
+           05  TRLR-LBL-NTOP   PIC X(07).
+           05  TRLR-NEG-SUM    PIC -ZZZZZZZZ9.
+      *
+       01  PRINT-BUCKET-HDR-REC.
+           05  BHDR-TAG        PIC X(10).
+           05  BHDR-NAME       PIC X(20).
+           05  BHDR-FILL       PIC X(82).
+      *
+       01  PRINT-BUCKET-SUB-REC.
+           05  BSUB-TAG        PIC X(11).
+           05  BSUB-NAME       PIC X(20).
+           05  BSUB-CNT-LBL    PIC X(08).
+           05  BSUB-CNT        PIC ZZZZZZ9.
+           05  BSUB-SUM-LBL    PIC X(08).
+           05  BSUB-SUM        PIC -ZZZZZZZZ9.
+           05  BSUB-FILL       PIC X(49).
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -33,6 +76,43 @@
            05  ACCT-SOYAD PIC X(15).
            05  ACCT-DTAR  PIC 9(08).
            05  ACCT-TODAY PIC 9(08).
+      *
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXCEPT-SEQ    PIC X(04).
+           05  EXCEPT-AD     PIC X(15).
+           05  EXCEPT-SOYAD  PIC X(15).
+           05  EXCEPT-DTAR   PIC 9(08).
+           05  EXCEPT-TODAY  PIC 9(08).
+           05  EXCEPT-REASON PIC X(25).
+      *
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-SEQ PIC X(04).
+           05  CKPT-READ-CNT PIC 9(07).
+           05  CKPT-WRITE-CNT PIC 9(07).
+           05  CKPT-POS-CNT  PIC 9(07).
+           05  CKPT-POS-SUM  PIC S9(09).
+           05  CKPT-NEG-CNT  PIC 9(07).
+           05  CKPT-NEG-SUM  PIC S9(09).
+      *
+       FD  COLL-EXTRACT RECORDING MODE F.
+       01  EXTRACT-REC.
+           05  EXTR-SEQ    PIC X(04).
+           05  EXTR-AD     PIC X(15).
+           05  EXTR-SOYAD  PIC X(15).
+           05  EXTR-DTAR   PIC 9(08).
+           05  EXTR-FARK   PIC S9(05) SIGN LEADING SEPARATE.
+      *
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-RUN-DATE      PIC 9(08).
+           05  PARM-MIN-FARK      PIC S9(05).
+           05  PARM-PRINT-MIN-FARK PIC S9(05).
+           05  PARM-MIN-FARK-SW   PIC X(01).
+               88  PARM-MIN-FARK-SET       VALUE "Y".
+           05  PARM-PRINT-MIN-FARK-SW PIC X(01).
+               88  PARM-PRINT-MIN-FARK-SET VALUE "Y".
       *
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
@@ -41,41 +121,598 @@
          05 ACCT-ST          PIC 9(02).
            88 ACCT-EOF                 VALUE 10.
            88 ACCT-SUCCESS             VALUE 00 97.
+           88 ACCT-NOTFND              VALUE 23.
+         05 EXCPT-ST         PIC 9(02).
+           88 EXCPT-SUCCES             VALUE 00 97.
+         05 CKPT-ST          PIC 9(02).
+           88 CKPT-SUCCES              VALUE 00 97.
+           88 CKPT-EOF                 VALUE 10.
+           88 CKPT-NOT-FOUND           VALUE 35.
+         05 CEXT-ST          PIC 9(02).
+           88 CEXT-SUCCES              VALUE 00 97.
+         05 PARM-ST          PIC 9(02).
+           88 PARM-SUCCES              VALUE 00 97.
+           88 PARM-NOT-FOUND           VALUE 35.
+           88 PARM-EOF                 VALUE 10.
+         05 WS-EXTRACT-MIN-FARK PIC S9(05) VALUE +0030.
+         05 WS-PRINT-MIN-FARK PIC S9(05) VALUE -9999.
+         05 WS-RUN-DATE       PIC 9(08) VALUE ZEROS.
+         05 WS-EFF-TODAY      PIC 9(08).
          05 WS-INT-D         PIC 9(07).
          05 WS-INT-T         PIC 9(07).
+         05 WS-ABEND-MSG      PIC X(30).
+         05 WS-ABEND-STATUS   PIC 9(02).
+       01 WS-TOTALS-AREA.
+         05 WS-READ-CNT      PIC 9(07) VALUE ZEROS.
+         05 WS-WRITE-CNT     PIC 9(07) VALUE ZEROS.
+         05 WS-POS-CNT       PIC 9(07) VALUE ZEROS.
+         05 WS-POS-SUM       PIC S9(09) VALUE ZEROS.
+         05 WS-NEG-CNT       PIC 9(07) VALUE ZEROS.
+         05 WS-NEG-SUM       PIC S9(09) VALUE ZEROS.
+       01 WS-DATE-CHECK-AREA.
+         05 WS-CHK-DATE      PIC 9(08).
+         05 WS-CHK-DATE-R REDEFINES WS-CHK-DATE.
+           10 WS-CHK-YYYY    PIC 9(04).
+           10 WS-CHK-MM      PIC 9(02).
+           10 WS-CHK-DD      PIC 9(02).
+         05 WS-MAX-DAY       PIC 9(02).
+         05 WS-DATE-STATUS   PIC X(01).
+           88 WS-DATE-OK               VALUE "Y".
+           88 WS-DATE-BAD              VALUE "N".
+         05 WS-DTAR-STATUS   PIC X(01).
+           88 WS-DTAR-OK               VALUE "Y".
+         05 WS-TODAY-STATUS  PIC X(01).
+           88 WS-TODAY-OK              VALUE "Y".
+         05 WS-EXCEPT-REASON PIC X(25).
+       01 WS-BUCKET-LABEL-AREA.
+         05 FILLER PIC X(20) VALUE "VADESI GELMEDI".
+         05 FILLER PIC X(20) VALUE "0-30 GUN GECIKME".
+         05 FILLER PIC X(20) VALUE "31-60 GUN GECIKME".
+         05 FILLER PIC X(20) VALUE "61-90 GUN GECIKME".
+         05 FILLER PIC X(20) VALUE "90+ GUN GECIKME".
+       01 WS-BUCKET-LABEL-TBL REDEFINES WS-BUCKET-LABEL-AREA.
+         05 WS-BUCKET-LABEL  PIC X(20) OCCURS 5 TIMES.
+       01 WS-BUCKET-WORK-AREA.
+         05 WS-BUCKET-NO      PIC 9(01).
+         05 WS-BUCKET-CNT     PIC 9(07).
+         05 WS-BUCKET-SUM     PIC S9(09).
+       01 WS-LINE-TABLE-AREA.
+         05 WS-LINE-CNT       PIC 9(06) VALUE ZEROS.
+         05 WS-LINE-ENTRY OCCURS 99999 TIMES INDEXED BY WS-LINE-IDX.
+           10 WS-LINE-BUCKET  PIC 9(01).
+           10 WS-LINE-SEQ     PIC X(04).
+           10 WS-LINE-AD      PIC X(15).
+           10 WS-LINE-SOYAD   PIC X(15).
+           10 WS-LINE-DTAR    PIC 9(08).
+           10 WS-LINE-TODAY   PIC 9(08).
+           10 WS-LINE-FARK    PIC S9(05).
+           10 WS-LINE-DURUM   PIC X(14).
+       01 WS-RESTART-AREA.
+         05 WS-CKPT-INTERVAL     PIC 9(05) VALUE 1000.
+         05 WS-RESTART-SEQ       PIC X(04) VALUE LOW-VALUES.
+         05 WS-RESTART-READ-CNT  PIC 9(07) VALUE ZEROS.
+         05 WS-RESTART-WRITE-CNT PIC 9(07) VALUE ZEROS.
+         05 WS-RESTART-POS-CNT   PIC 9(07) VALUE ZEROS.
+         05 WS-RESTART-POS-SUM   PIC S9(09) VALUE ZEROS.
+         05 WS-RESTART-NEG-CNT   PIC 9(07) VALUE ZEROS.
+         05 WS-RESTART-NEG-SUM   PIC S9(09) VALUE ZEROS.
+         05 WS-RESTART-SW        PIC X(01) VALUE "N".
+           88 WS-IN-RESTART                 VALUE "Y".
+       01 WS-SEQCHK-AREA.
+         05 WS-LAST-SEQ         PIC X(04) VALUE LOW-VALUES.
+         05 WS-SEQ-STATUS       PIC X(01) VALUE "Y".
+           88 WS-SEQ-OK                    VALUE "Y".
+           88 WS-SEQ-BAD                   VALUE "N".
       *------------------
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESS UNTIL ACCT-EOF.
+           PERFORM H280-PRINT-REPORT.
            PERFORM H999-PROGRAM-EXIT.
       *------------------
        H100-OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-           READ ACCT-REC.
+           PERFORM H130-READ-PARAMETERS.
+           OPEN INPUT ACCT-REC
+           IF NOT ACCT-SUCCESS
+               MOVE "ACCT-REC ACILAMADI" TO WS-ABEND-MSG
+               MOVE ACCT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF
+           PERFORM H110-CHECK-RESTART.
+           IF WS-IN-RESTART
+               OPEN EXTEND PRINT-LINE
+               IF NOT PRT-SUCCES
+                   MOVE "PRTLINE ACILAMADI (EXTEND)" TO WS-ABEND-MSG
+                   MOVE PRT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               OPEN EXTEND EXCEPT-LINE
+               IF NOT EXCPT-SUCCES
+                   MOVE "EXCPRINT ACILAMADI (EXTEND)" TO WS-ABEND-MSG
+                   MOVE EXCPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               OPEN EXTEND COLL-EXTRACT
+               IF NOT CEXT-SUCCES
+                   MOVE "COLLEXT ACILAMADI (EXTEND)" TO WS-ABEND-MSG
+                   MOVE CEXT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               MOVE WS-RESTART-SEQ TO WS-LAST-SEQ
+               MOVE WS-RESTART-WRITE-CNT TO WS-WRITE-CNT
+               MOVE WS-RESTART-POS-CNT   TO WS-POS-CNT
+               MOVE WS-RESTART-POS-SUM   TO WS-POS-SUM
+               MOVE WS-RESTART-NEG-CNT   TO WS-NEG-CNT
+               MOVE WS-RESTART-NEG-SUM   TO WS-NEG-SUM
+               MOVE WS-RESTART-SEQ TO ACCT-SEQ
+               START ACCT-REC KEY IS GREATER THAN ACCT-SEQ
+               IF ACCT-NOTFND
+                   MOVE 10 TO ACCT-ST
+               ELSE
+                   IF NOT ACCT-SUCCESS
+                       MOVE "ACCT-REC START BASARISIZ" TO WS-ABEND-MSG
+                       MOVE ACCT-ST TO WS-ABEND-STATUS
+                       PERFORM H995-ABEND-JOB
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+               IF NOT PRT-SUCCES
+                   MOVE "PRTLINE ACILAMADI (OUTPUT)" TO WS-ABEND-MSG
+                   MOVE PRT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               OPEN OUTPUT EXCEPT-LINE
+               IF NOT EXCPT-SUCCES
+                   MOVE "EXCPRINT ACILAMADI (OUTPUT)" TO WS-ABEND-MSG
+                   MOVE EXCPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               OPEN OUTPUT COLL-EXTRACT
+               IF NOT CEXT-SUCCES
+                   MOVE "COLLEXT ACILAMADI (OUTPUT)" TO WS-ABEND-MSG
+                   MOVE CEXT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF
+           IF WS-IN-RESTART
+               OPEN EXTEND CHECKPOINT-FILE
+               IF NOT CKPT-SUCCES
+                   MOVE "CHKPOINT ACILAMADI (EXTEND)" TO WS-ABEND-MSG
+                   MOVE CKPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT CKPT-SUCCES
+                   MOVE "CHKPOINT ACILAMADI (OUTPUT)" TO WS-ABEND-MSG
+                   MOVE CKPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF
+           IF NOT ACCT-EOF
+               READ ACCT-REC
+               IF NOT ACCT-SUCCESS AND NOT ACCT-EOF
+                   MOVE "ACCT-REC ILK OKUMA HATASI" TO WS-ABEND-MSG
+                   MOVE ACCT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF.
        H100-END. EXIT.
+      *
+       H130-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF PARM-SUCCES
+               READ PARM-FILE
+               IF PARM-SUCCES
+                   IF PARM-RUN-DATE NOT = ZEROS
+                       MOVE PARM-RUN-DATE TO WS-RUN-DATE
+                       MOVE WS-RUN-DATE TO WS-CHK-DATE
+                       PERFORM H206-VALIDATE-ONE-DATE
+                       IF WS-DATE-BAD
+                           MOVE "PARM-FILE GECERSIZ RUN DATE" TO
+                                WS-ABEND-MSG
+                           MOVE ZEROS TO WS-ABEND-STATUS
+                           PERFORM H995-ABEND-JOB
+                       END-IF
+                   END-IF
+                   IF PARM-MIN-FARK-SET
+                       MOVE PARM-MIN-FARK TO WS-EXTRACT-MIN-FARK
+                   END-IF
+                   IF PARM-PRINT-MIN-FARK-SET
+                       MOVE PARM-PRINT-MIN-FARK TO WS-PRINT-MIN-FARK
+                   END-IF
+               ELSE
+                   IF NOT PARM-EOF
+                       MOVE "PARM-FILE OKUMA HATASI" TO WS-ABEND-MSG
+                       MOVE PARM-ST TO WS-ABEND-STATUS
+                       PERFORM H995-ABEND-JOB
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               IF NOT PARM-NOT-FOUND
+                   MOVE "PARM-FILE ACILAMADI" TO WS-ABEND-MSG
+                   MOVE PARM-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF.
+       H130-END. EXIT.
+      *
+       H110-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-SUCCES
+               READ CHECKPOINT-FILE
+               IF NOT CKPT-SUCCES AND NOT CKPT-EOF
+                   MOVE "CHKPOINT ILK OKUMA HATASI" TO WS-ABEND-MSG
+                   MOVE CKPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               PERFORM H111-CAPTURE-CHECKPOINT UNTIL CKPT-EOF
+               IF WS-RESTART-SEQ NOT = LOW-VALUES
+                   SET WS-IN-RESTART TO TRUE
+                   MOVE WS-RESTART-READ-CNT TO WS-READ-CNT
+               END-IF
+           ELSE
+               IF NOT CKPT-NOT-FOUND
+                   MOVE "CHKPOINT ACILAMADI" TO WS-ABEND-MSG
+                   MOVE CKPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       H110-END. EXIT.
+      *
+       H111-CAPTURE-CHECKPOINT.
+           MOVE CKPT-LAST-SEQ  TO WS-RESTART-SEQ
+           MOVE CKPT-READ-CNT  TO WS-RESTART-READ-CNT
+           MOVE CKPT-WRITE-CNT TO WS-RESTART-WRITE-CNT
+           MOVE CKPT-POS-CNT   TO WS-RESTART-POS-CNT
+           MOVE CKPT-POS-SUM   TO WS-RESTART-POS-SUM
+           MOVE CKPT-NEG-CNT   TO WS-RESTART-NEG-CNT
+           MOVE CKPT-NEG-SUM   TO WS-RESTART-NEG-SUM
+           READ CHECKPOINT-FILE
+           IF NOT CKPT-SUCCES AND NOT CKPT-EOF
+               MOVE "CHKPOINT OKUMA HATASI" TO WS-ABEND-MSG
+               MOVE CKPT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H111-END. EXIT.
       *
        H200-PROCESS.
+           ADD 1 TO WS-READ-CNT
+           PERFORM H201-CHECK-SEQUENCE
+           IF WS-SEQ-BAD
+               PERFORM H260-WRITE-EXCEPTION
+           ELSE
+               PERFORM H205-VALIDATE-DATES
+               IF WS-DTAR-OK AND WS-TODAY-OK
+                   PERFORM H220-BUILD-PRINT-LINE
+               ELSE
+                   IF NOT WS-DTAR-OK
+                       MOVE "GECERSIZ VADE TARIHI"  TO WS-EXCEPT-REASON
+                   ELSE
+                       MOVE "GECERSIZ BUGUN TARIHI" TO WS-EXCEPT-REASON
+                   END-IF
+                   PERFORM H260-WRITE-EXCEPTION
+               END-IF
+           END-IF
+           PERFORM H230-CHECKPOINT-IF-DUE
+           READ ACCT-REC
+           IF NOT ACCT-SUCCESS AND NOT ACCT-EOF
+               MOVE "ACCT-REC OKUMA HATASI" TO WS-ABEND-MSG
+               MOVE ACCT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H200-END. EXIT.
+      *
+       H201-CHECK-SEQUENCE.
+           SET WS-SEQ-OK TO TRUE
+           IF ACCT-SEQ = WS-LAST-SEQ
+               SET WS-SEQ-BAD TO TRUE
+               MOVE "YINELENEN SIRA NO"      TO WS-EXCEPT-REASON
+           ELSE
+               IF ACCT-SEQ < WS-LAST-SEQ
+                   SET WS-SEQ-BAD TO TRUE
+                   MOVE "SIRA DISI KAYIT"     TO WS-EXCEPT-REASON
+               END-IF
+           END-IF
+           IF ACCT-SEQ > WS-LAST-SEQ
+               MOVE ACCT-SEQ TO WS-LAST-SEQ
+           END-IF.
+       H201-END. EXIT.
+      *
+       H230-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-READ-CNT, WS-CKPT-INTERVAL) = 0
+               MOVE ACCT-SEQ     TO CKPT-LAST-SEQ
+               MOVE WS-READ-CNT  TO CKPT-READ-CNT
+               MOVE WS-WRITE-CNT TO CKPT-WRITE-CNT
+               MOVE WS-POS-CNT   TO CKPT-POS-CNT
+               MOVE WS-POS-SUM   TO CKPT-POS-SUM
+               MOVE WS-NEG-CNT   TO CKPT-NEG-CNT
+               MOVE WS-NEG-SUM   TO CKPT-NEG-SUM
+               WRITE CHECKPOINT-REC
+               IF NOT CKPT-SUCCES
+                   MOVE "CHKPOINT YAZMA HATASI" TO WS-ABEND-MSG
+                   MOVE CKPT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+           END-IF.
+       H230-END. EXIT.
+      *
+       H205-VALIDATE-DATES.
+           MOVE ACCT-DTAR TO WS-CHK-DATE
+           PERFORM H206-VALIDATE-ONE-DATE
+           MOVE WS-DATE-STATUS TO WS-DTAR-STATUS
+           IF WS-RUN-DATE NOT = ZEROS
+               MOVE WS-RUN-DATE TO WS-EFF-TODAY
+               SET WS-TODAY-OK TO TRUE
+           ELSE
+               MOVE ACCT-TODAY TO WS-CHK-DATE
+               PERFORM H206-VALIDATE-ONE-DATE
+               MOVE WS-DATE-STATUS TO WS-TODAY-STATUS
+               MOVE ACCT-TODAY TO WS-EFF-TODAY
+           END-IF.
+       H205-END. EXIT.
+      *
+       H206-VALIDATE-ONE-DATE.
+           MOVE "Y" TO WS-DATE-STATUS
+           IF WS-CHK-DATE IS NOT NUMERIC OR WS-CHK-DATE = ZEROS
+               MOVE "N" TO WS-DATE-STATUS
+           ELSE
+               IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+                   MOVE "N" TO WS-DATE-STATUS
+               ELSE
+                   PERFORM H207-COMPUTE-MAX-DAY
+                   IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-MAX-DAY
+                       MOVE "N" TO WS-DATE-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+       H206-END. EXIT.
+      *
+       H207-COMPUTE-MAX-DAY.
+           EVALUATE WS-CHK-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-MAX-DAY
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 02
+                   IF (FUNCTION MOD(WS-CHK-YYYY, 4) = 0 AND
+                       FUNCTION MOD(WS-CHK-YYYY, 100) NOT = 0)
+                      OR FUNCTION MOD(WS-CHK-YYYY, 400) = 0
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 00 TO WS-MAX-DAY
+           END-EVALUATE.
+       H207-END. EXIT.
+      *
+       H220-BUILD-PRINT-LINE.
            COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
-           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(WS-EFF-TODAY)
            INITIALIZE PRINT-REC
            MOVE ACCT-SEQ       TO PRINT-SEQ
            MOVE ACCT-AD        TO PRINT-AD
            MOVE ACCT-SOYAD     TO PRINT-SOYAD
            MOVE ACCT-DTAR      TO PRINT-DTAR
-           MOVE ACCT-TODAY     TO PRINT-TODAY
+           MOVE WS-EFF-TODAY   TO PRINT-TODAY
            MOVE " FARK: "      TO S-FARK
            MOVE " "            TO S-EMPTY
+           MOVE " "            TO S-DURUM
            COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
-           WRITE PRINT-REC.
-           READ  ACCT-REC.
-       H200-END. EXIT.
+           PERFORM H210-SET-DURUM
+           IF PRINT-FARK > WS-EXTRACT-MIN-FARK
+               PERFORM H285-WRITE-EXTRACT
+           END-IF
+           IF PRINT-FARK >= WS-PRINT-MIN-FARK
+               IF WS-LINE-CNT < 99999
+                   PERFORM H225-STORE-LINE
+               ELSE
+                   MOVE "TABLO DOLU"       TO WS-EXCEPT-REASON
+                   PERFORM H260-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+       H220-END. EXIT.
+      *
+       H210-SET-DURUM.
+           EVALUATE TRUE
+               WHEN PRINT-FARK > 0
+                   MOVE "GECIKMIS"       TO PRINT-DURUM
+               WHEN PRINT-FARK = 0
+                   MOVE "VADESI BUGUN"   TO PRINT-DURUM
+               WHEN OTHER
+                   MOVE "VADESI GELMEDI" TO PRINT-DURUM
+           END-EVALUATE.
+       H210-END. EXIT.
+      *
+       H225-STORE-LINE.
+           PERFORM H226-DETERMINE-BUCKET
+           ADD 1 TO WS-LINE-CNT
+           SET WS-LINE-IDX TO WS-LINE-CNT
+           MOVE WS-BUCKET-NO   TO WS-LINE-BUCKET(WS-LINE-IDX)
+           MOVE PRINT-SEQ      TO WS-LINE-SEQ(WS-LINE-IDX)
+           MOVE PRINT-AD       TO WS-LINE-AD(WS-LINE-IDX)
+           MOVE PRINT-SOYAD    TO WS-LINE-SOYAD(WS-LINE-IDX)
+           MOVE PRINT-DTAR     TO WS-LINE-DTAR(WS-LINE-IDX)
+           MOVE PRINT-TODAY    TO WS-LINE-TODAY(WS-LINE-IDX)
+           MOVE PRINT-FARK     TO WS-LINE-FARK(WS-LINE-IDX)
+           MOVE PRINT-DURUM    TO WS-LINE-DURUM(WS-LINE-IDX).
+       H225-END. EXIT.
+      *
+       H226-DETERMINE-BUCKET.
+           EVALUATE TRUE
+               WHEN PRINT-FARK < 0
+                   MOVE 0 TO WS-BUCKET-NO
+               WHEN PRINT-FARK <= 30
+                   MOVE 1 TO WS-BUCKET-NO
+               WHEN PRINT-FARK <= 60
+                   MOVE 2 TO WS-BUCKET-NO
+               WHEN PRINT-FARK <= 90
+                   MOVE 3 TO WS-BUCKET-NO
+               WHEN OTHER
+                   MOVE 4 TO WS-BUCKET-NO
+           END-EVALUATE.
+       H226-END. EXIT.
+      *
+       H280-PRINT-REPORT.
+           PERFORM H281-PRINT-ONE-BUCKET
+               VARYING WS-BUCKET-NO FROM 0 BY 1
+               UNTIL WS-BUCKET-NO > 4.
+       H280-END. EXIT.
+      *
+       H281-PRINT-ONE-BUCKET.
+           PERFORM H282-WRITE-BUCKET-HEADER
+           MOVE ZEROS TO WS-BUCKET-CNT WS-BUCKET-SUM
+           PERFORM H283-WRITE-BUCKET-LINE
+               VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-LINE-CNT
+           PERFORM H284-WRITE-BUCKET-SUBTOTAL.
+       H281-END. EXIT.
+      *
+       H282-WRITE-BUCKET-HEADER.
+           INITIALIZE PRINT-BUCKET-HDR-REC
+           MOVE "** BUCKET:"                       TO BHDR-TAG
+           MOVE WS-BUCKET-LABEL(WS-BUCKET-NO + 1)   TO BHDR-NAME
+           WRITE PRINT-BUCKET-HDR-REC
+           IF NOT PRT-SUCCES
+               MOVE "PRTLINE YAZMA HATASI (BASLIK)" TO WS-ABEND-MSG
+               MOVE PRT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H282-END. EXIT.
+      *
+       H283-WRITE-BUCKET-LINE.
+           IF WS-LINE-BUCKET(WS-LINE-IDX) = WS-BUCKET-NO
+               INITIALIZE PRINT-REC
+               MOVE WS-LINE-SEQ(WS-LINE-IDX)     TO PRINT-SEQ
+               MOVE WS-LINE-AD(WS-LINE-IDX)      TO PRINT-AD
+               MOVE WS-LINE-SOYAD(WS-LINE-IDX)   TO PRINT-SOYAD
+               MOVE WS-LINE-DTAR(WS-LINE-IDX)    TO PRINT-DTAR
+               MOVE WS-LINE-TODAY(WS-LINE-IDX)   TO PRINT-TODAY
+               MOVE " FARK: "                    TO S-FARK
+               MOVE " "                          TO S-EMPTY
+               MOVE " "                          TO S-DURUM
+               MOVE WS-LINE-FARK(WS-LINE-IDX)    TO PRINT-FARK
+               MOVE WS-LINE-DURUM(WS-LINE-IDX)   TO PRINT-DURUM
+               WRITE PRINT-REC
+               IF NOT PRT-SUCCES
+                   MOVE "PRTLINE YAZMA HATASI (DETAY)" TO WS-ABEND-MSG
+                   MOVE PRT-ST TO WS-ABEND-STATUS
+                   PERFORM H995-ABEND-JOB
+               END-IF
+               ADD 1 TO WS-WRITE-CNT
+               ADD 1 TO WS-BUCKET-CNT
+               ADD WS-LINE-FARK(WS-LINE-IDX) TO WS-BUCKET-SUM
+               IF WS-LINE-FARK(WS-LINE-IDX) >= 0
+                   ADD 1                         TO WS-POS-CNT
+                   ADD WS-LINE-FARK(WS-LINE-IDX) TO WS-POS-SUM
+               ELSE
+                   ADD 1                         TO WS-NEG-CNT
+                   ADD WS-LINE-FARK(WS-LINE-IDX) TO WS-NEG-SUM
+               END-IF
+           END-IF.
+       H283-END. EXIT.
+      *
+       H285-WRITE-EXTRACT.
+           INITIALIZE EXTRACT-REC
+           MOVE PRINT-SEQ      TO EXTR-SEQ
+           MOVE PRINT-AD       TO EXTR-AD
+           MOVE PRINT-SOYAD    TO EXTR-SOYAD
+           MOVE PRINT-DTAR     TO EXTR-DTAR
+           MOVE PRINT-FARK     TO EXTR-FARK
+           WRITE EXTRACT-REC
+           IF NOT CEXT-SUCCES
+               MOVE "COLLEXT YAZMA HATASI" TO WS-ABEND-MSG
+               MOVE CEXT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H285-END. EXIT.
+      *
+       H284-WRITE-BUCKET-SUBTOTAL.
+           INITIALIZE PRINT-BUCKET-SUB-REC
+           MOVE "** ARA TOP:"                     TO BSUB-TAG
+           MOVE WS-BUCKET-LABEL(WS-BUCKET-NO + 1)  TO BSUB-NAME
+           MOVE " ADET=  "                         TO BSUB-CNT-LBL
+           MOVE WS-BUCKET-CNT                      TO BSUB-CNT
+           MOVE " TOPLAM="                         TO BSUB-SUM-LBL
+           MOVE WS-BUCKET-SUM                      TO BSUB-SUM
+           WRITE PRINT-BUCKET-SUB-REC
+           IF NOT PRT-SUCCES
+               MOVE "PRTLINE YAZMA HATASI (ARA TOP)" TO WS-ABEND-MSG
+               MOVE PRT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H284-END. EXIT.
+      *
+       H260-WRITE-EXCEPTION.
+           INITIALIZE EXCEPT-REC
+           MOVE ACCT-SEQ      TO EXCEPT-SEQ
+           MOVE ACCT-AD       TO EXCEPT-AD
+           MOVE ACCT-SOYAD    TO EXCEPT-SOYAD
+           MOVE ACCT-DTAR     TO EXCEPT-DTAR
+           MOVE ACCT-TODAY    TO EXCEPT-TODAY
+           MOVE WS-EXCEPT-REASON TO EXCEPT-REASON
+           WRITE EXCEPT-REC
+           IF NOT EXCPT-SUCCES
+               MOVE "EXCPRINT YAZMA HATASI" TO WS-ABEND-MSG
+               MOVE EXCPT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H260-END. EXIT.
+      *
+       H270-WRITE-TRAILER.
+           INITIALIZE PRINT-TRAILER-REC
+           MOVE "TRLR:"           TO TRLR-LABEL
+           MOVE " OKUNAN=   "     TO TRLR-LBL-READ
+           MOVE WS-READ-CNT       TO TRLR-READ-CNT
+           MOVE " YAZILAN=   "    TO TRLR-LBL-WRITE
+           MOVE WS-WRITE-CNT      TO TRLR-WRITE-CNT
+           MOVE " GECIKMIS=  "    TO TRLR-LBL-POS
+           MOVE WS-POS-CNT        TO TRLR-POS-CNT
+           MOVE " TOP=  "         TO TRLR-LBL-PTOP
+           MOVE WS-POS-SUM        TO TRLR-POS-SUM
+           MOVE " VADESIGELMEDI=" TO TRLR-LBL-NEG
+           MOVE WS-NEG-CNT        TO TRLR-NEG-CNT
+           MOVE " TOP=  "         TO TRLR-LBL-NTOP
+           MOVE WS-NEG-SUM        TO TRLR-NEG-SUM
+           WRITE PRINT-TRAILER-REC
+           IF NOT PRT-SUCCES
+               MOVE "PRTLINE YAZMA HATASI (TRAILER)" TO WS-ABEND-MSG
+               MOVE PRT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H270-END. EXIT.
+       H296-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CKPT-SUCCES
+               MOVE "CHKPOINT TEMIZLENEMEDI" TO WS-ABEND-MSG
+               MOVE CKPT-ST TO WS-ABEND-STATUS
+               PERFORM H995-ABEND-JOB
+           END-IF.
+       H296-END. EXIT.
        H300-CLOSE-FILES.
            CLOSE ACCT-REC
-                 PRINT-LINE.
+                 PRINT-LINE
+                 EXCEPT-LINE
+                 COLL-EXTRACT
+                 CHECKPOINT-FILE.
        H300-END. EXIT.
+      *
+       H995-ABEND-JOB.
+           DISPLAY "ODEV2C: FATAL HATA - " WS-ABEND-MSG
+                   " STATUS=" WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       H995-END. EXIT.
+      *
        H999-PROGRAM-EXIT.
+           PERFORM H270-WRITE-TRAILER.
+           PERFORM H296-CLEAR-CHECKPOINT.
            PERFORM H300-CLOSE-FILES.
            STOP RUN.
        H999-END. EXIT.
