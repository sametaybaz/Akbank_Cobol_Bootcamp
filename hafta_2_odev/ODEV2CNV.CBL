@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ODEV2CNV.
+       AUTHOR.        ABDULSAMET AYBAZ.
+      *--------------------
+      * ONE-TIME CONVERSION: SEQUENTIAL ACCTREC -> INDEXED ACCTREC,
+      * KEYED BY ACCT-SEQ, FOR USE BY ODEV2C AND ODEV2LKP.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-ACCT-REC ASSIGN ACCTSEQ
+                              STATUS OLD-ST.
+           SELECT NEW-ACCT-REC ASSIGN ACCTREC
+                              ORGANIZATION INDEXED
+                              ACCESS MODE SEQUENTIAL
+                              RECORD KEY NEW-ACCT-SEQ
+                              STATUS NEW-ST.
+           SELECT CNV-EXCEPT   ASSIGN CNVEXCPT
+                              STATUS CEX-ST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  OLD-ACCT-REC RECORDING MODE F.
+       01  OLD-ACCT-FIELDS.
+           05  OLD-ACCT-SEQ   PIC X(04).
+           05  OLD-ACCT-AD    PIC X(15).
+           05  OLD-ACCT-SOYAD PIC X(15).
+           05  OLD-ACCT-DTAR  PIC 9(08).
+           05  OLD-ACCT-TODAY PIC 9(08).
+      *
+       FD  NEW-ACCT-REC RECORDING MODE F.
+       01  NEW-ACCT-FIELDS.
+           05  NEW-ACCT-SEQ   PIC X(04).
+           05  NEW-ACCT-AD    PIC X(15).
+           05  NEW-ACCT-SOYAD PIC X(15).
+           05  NEW-ACCT-DTAR  PIC 9(08).
+           05  NEW-ACCT-TODAY PIC 9(08).
+      *
+       FD  CNV-EXCEPT RECORDING MODE F.
+       01  CEX-REC.
+           05  CEX-SEQ        PIC X(04).
+           05  CEX-AD         PIC X(15).
+           05  CEX-SOYAD      PIC X(15).
+           05  CEX-DTAR       PIC 9(08).
+           05  CEX-TODAY      PIC 9(08).
+           05  CEX-REASON     PIC X(25).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+         05 OLD-ST           PIC 9(02).
+           88 OLD-EOF                  VALUE 10.
+           88 OLD-SUCCESS              VALUE 00 97.
+         05 NEW-ST           PIC 9(02).
+           88 NEW-SUCCESS              VALUE 00 97.
+           88 NEW-BAD-KEY              VALUE 21 22.
+         05 CEX-ST           PIC 9(02).
+           88 CEX-SUCCES               VALUE 00 97.
+         05 WS-READ-CNT      PIC 9(07) VALUE ZEROS.
+         05 WS-WRITE-CNT     PIC 9(07) VALUE ZEROS.
+         05 WS-EXCEPT-CNT    PIC 9(07) VALUE ZEROS.
+         05 WS-EXCEPT-REASON PIC X(25).
+      *------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-CONVERT UNTIL OLD-EOF.
+           PERFORM H900-FINISH.
+      *------------------
+       H100-OPEN-FILES.
+           OPEN INPUT  OLD-ACCT-REC
+           IF NOT OLD-SUCCESS
+               DISPLAY "ODEV2CNV: ACCTSEQ ACILAMADI STATUS=" OLD-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NEW-ACCT-REC
+           IF NOT NEW-SUCCESS
+               DISPLAY "ODEV2CNV: ACCTREC ACILAMADI STATUS=" NEW-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CNV-EXCEPT
+           IF NOT CEX-SUCCES
+               DISPLAY "ODEV2CNV: CNVEXCPT ACILAMADI STATUS=" CEX-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ OLD-ACCT-REC
+           IF NOT OLD-SUCCESS AND NOT OLD-EOF
+               DISPLAY "ODEV2CNV: ACCTSEQ ILK OKUMA HATASI STATUS="
+                       OLD-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       H100-END. EXIT.
+      *
+       H200-CONVERT.
+           ADD 1 TO WS-READ-CNT
+           MOVE OLD-ACCT-SEQ   TO NEW-ACCT-SEQ
+           MOVE OLD-ACCT-AD    TO NEW-ACCT-AD
+           MOVE OLD-ACCT-SOYAD TO NEW-ACCT-SOYAD
+           MOVE OLD-ACCT-DTAR  TO NEW-ACCT-DTAR
+           MOVE OLD-ACCT-TODAY TO NEW-ACCT-TODAY
+           WRITE NEW-ACCT-FIELDS
+           IF NEW-SUCCESS
+               ADD 1 TO WS-WRITE-CNT
+           ELSE
+               IF NEW-BAD-KEY
+                   IF NEW-ST = 22
+                       MOVE "YINELENEN SIRA NO"  TO WS-EXCEPT-REASON
+                   ELSE
+                       MOVE "SIRA DISI KAYIT"    TO WS-EXCEPT-REASON
+                   END-IF
+                   PERFORM H210-WRITE-EXCEPTION
+               ELSE
+                   DISPLAY "ODEV2CNV: KAYIT YAZILAMADI SIRA NO="
+                           NEW-ACCT-SEQ " STATUS=" NEW-ST
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           READ OLD-ACCT-REC
+           IF NOT OLD-SUCCESS AND NOT OLD-EOF
+               DISPLAY "ODEV2CNV: ACCTSEQ OKUMA HATASI STATUS=" OLD-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       H200-END. EXIT.
+      *
+       H210-WRITE-EXCEPTION.
+           MOVE OLD-ACCT-SEQ   TO CEX-SEQ
+           MOVE OLD-ACCT-AD    TO CEX-AD
+           MOVE OLD-ACCT-SOYAD TO CEX-SOYAD
+           MOVE OLD-ACCT-DTAR  TO CEX-DTAR
+           MOVE OLD-ACCT-TODAY TO CEX-TODAY
+           MOVE WS-EXCEPT-REASON TO CEX-REASON
+           WRITE CEX-REC
+           IF NOT CEX-SUCCES
+               DISPLAY "ODEV2CNV: ISTISNA YAZILAMADI SIRA NO="
+                       OLD-ACCT-SEQ " STATUS=" CEX-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-EXCEPT-CNT.
+       H210-END. EXIT.
+      *
+       H900-FINISH.
+           CLOSE OLD-ACCT-REC
+                 NEW-ACCT-REC
+                 CNV-EXCEPT.
+           DISPLAY "ODEV2CNV: OKUNAN=" WS-READ-CNT
+                   " YAZILAN=" WS-WRITE-CNT
+                   " ISTISNA=" WS-EXCEPT-CNT.
+           IF WS-EXCEPT-CNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       H900-END. EXIT.
