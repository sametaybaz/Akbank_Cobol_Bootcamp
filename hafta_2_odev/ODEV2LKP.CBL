@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ODEV2LKP.
+       AUTHOR.        ABDULSAMET AYBAZ.
+      *--------------------
+      * AD-HOC SUPPORT LOOKUP: RANDOM READ OF THE INDEXED ACCTREC
+      * BY ACCT-SEQ, PRINTS THE SAME AGING LINE ODEV2C WOULD FOR
+      * THAT ONE ACCOUNT.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC    ASSIGN ACCTREC
+                              ORGANIZATION INDEXED
+                              ACCESS MODE RANDOM
+                              RECORD KEY ACCT-SEQ
+                              STATUS ACCT-ST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           05  ACCT-SEQ   PIC X(04).
+           05  ACCT-AD    PIC X(15).
+           05  ACCT-SOYAD PIC X(15).
+           05  ACCT-DTAR  PIC 9(08).
+           05  ACCT-TODAY PIC 9(08).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+         05 ACCT-ST          PIC 9(02).
+           88 ACCT-SUCCESS             VALUE 00 97.
+           88 ACCT-NOTFND              VALUE 23.
+         05 WS-INT-D         PIC 9(07).
+         05 WS-INT-T         PIC 9(07).
+         05 WS-FARK          PIC S9(05).
+         05 WS-DURUM         PIC X(14).
+         05 WS-ACCEPT-SEQ    PIC 9(04).
+       01 WS-DATE-CHECK-AREA.
+         05 WS-CHK-DATE      PIC 9(08).
+         05 WS-CHK-DATE-R REDEFINES WS-CHK-DATE.
+           10 WS-CHK-YYYY    PIC 9(04).
+           10 WS-CHK-MM      PIC 9(02).
+           10 WS-CHK-DD      PIC 9(02).
+         05 WS-MAX-DAY       PIC 9(02).
+         05 WS-DATE-STATUS   PIC X(01).
+           88 WS-DATE-OK               VALUE "Y".
+           88 WS-DATE-BAD              VALUE "N".
+         05 WS-DTAR-STATUS   PIC X(01).
+           88 WS-DTAR-OK               VALUE "Y".
+         05 WS-TODAY-STATUS  PIC X(01).
+           88 WS-TODAY-OK              VALUE "Y".
+      *------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-LOOKUP.
+           PERFORM H900-FINISH.
+      *------------------
+       H100-OPEN-FILES.
+           DISPLAY "ODEV2LKP: ARANACAK SIRA NO?" WITH NO ADVANCING
+           ACCEPT WS-ACCEPT-SEQ FROM CONSOLE
+           MOVE WS-ACCEPT-SEQ TO ACCT-SEQ
+           OPEN INPUT ACCT-REC
+           IF NOT ACCT-SUCCESS
+               DISPLAY "ODEV2LKP: ACCTREC ACILAMADI STATUS=" ACCT-ST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       H100-END. EXIT.
+      *
+       H200-LOOKUP.
+           READ ACCT-REC
+           IF ACCT-SUCCESS
+               PERFORM H210-VALIDATE-AND-SHOW
+           ELSE
+               IF ACCT-NOTFND
+                   DISPLAY "ODEV2LKP: KAYIT BULUNAMADI SIRA NO="
+                           ACCT-SEQ
+               ELSE
+                   DISPLAY "ODEV2LKP: OKUMA HATASI STATUS=" ACCT-ST
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       H200-END. EXIT.
+      *
+       H210-VALIDATE-AND-SHOW.
+           MOVE ACCT-DTAR TO WS-CHK-DATE
+           PERFORM H220-VALIDATE-ONE-DATE
+           MOVE WS-DATE-STATUS TO WS-DTAR-STATUS
+           MOVE ACCT-TODAY TO WS-CHK-DATE
+           PERFORM H220-VALIDATE-ONE-DATE
+           MOVE WS-DATE-STATUS TO WS-TODAY-STATUS
+           IF WS-DTAR-OK AND WS-TODAY-OK
+               COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
+               COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+               COMPUTE WS-FARK = WS-INT-T - WS-INT-D
+               PERFORM H230-SET-DURUM
+               DISPLAY ACCT-SEQ " " ACCT-AD " " ACCT-SOYAD
+                       " VADE=" ACCT-DTAR " BUGUN=" ACCT-TODAY
+                       " FARK=" WS-FARK " " WS-DURUM
+           ELSE
+               DISPLAY "ODEV2LKP: GECERSIZ TARIH SIRA NO=" ACCT-SEQ
+           END-IF.
+       H210-END. EXIT.
+      *
+       H220-VALIDATE-ONE-DATE.
+           MOVE "Y" TO WS-DATE-STATUS
+           IF WS-CHK-DATE IS NOT NUMERIC OR WS-CHK-DATE = ZEROS
+               MOVE "N" TO WS-DATE-STATUS
+           ELSE
+               IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+                   MOVE "N" TO WS-DATE-STATUS
+               ELSE
+                   PERFORM H221-COMPUTE-MAX-DAY
+                   IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-MAX-DAY
+                       MOVE "N" TO WS-DATE-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+       H220-END. EXIT.
+      *
+       H221-COMPUTE-MAX-DAY.
+           EVALUATE WS-CHK-MM
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-MAX-DAY
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WS-MAX-DAY
+               WHEN 02
+                   IF (FUNCTION MOD(WS-CHK-YYYY, 4) = 0 AND
+                       FUNCTION MOD(WS-CHK-YYYY, 100) NOT = 0)
+                      OR FUNCTION MOD(WS-CHK-YYYY, 400) = 0
+                       MOVE 29 TO WS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY
+                   END-IF
+               WHEN OTHER
+                   MOVE 00 TO WS-MAX-DAY
+           END-EVALUATE.
+       H221-END. EXIT.
+      *
+       H230-SET-DURUM.
+           EVALUATE TRUE
+               WHEN WS-FARK > 0
+                   MOVE "GECIKMIS"       TO WS-DURUM
+               WHEN WS-FARK = 0
+                   MOVE "VADESI BUGUN"   TO WS-DURUM
+               WHEN OTHER
+                   MOVE "VADESI GELMEDI" TO WS-DURUM
+           END-EVALUATE.
+       H230-END. EXIT.
+      *
+       H900-FINISH.
+           CLOSE ACCT-REC.
+           STOP RUN.
+       H900-END. EXIT.
